@@ -0,0 +1,263 @@
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *>----------------------------------------------------------------
+       PROGRAM-ID.     ATRVND.
+       AUTHOR.         MILTON ROGERIO PAZINI.
+      *>----------------------------------------------------------------
+      *>SISTEMA        : TESTE PROGRAMACAO
+      *>PROGRAMA       : ATRIBUICAO DE VENDEDOR MAIS PROXIMO POR CLIENTE
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *>----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *>----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *>----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *>----------------------------------------------------------------
+       FILE-CONTROL.
+      *>----------------------------------------------------------------
+       COPY    "CADVND.SEL".
+       COPY    "CADCLI.SEL".
+       COPY    "ATRVND.SEL".
+
+      *>----------------------------------------------------------------
+       DATA DIVISION.
+      *>----------------------------------------------------------------
+       FILE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "CADVND.FD".
+       COPY    "CADCLI.FD".
+       COPY    "ATRVND.FD".
+
+      *>----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "WSSVARS.LIB".
+
+           05  AX-EOF-CADVND           PIC  X(001)     VALUE   "N".
+               88  AX-FIM-CADVND                       VALUE   "S".
+           05  AX-EOF-CADCLI           PIC  X(001)     VALUE   "N".
+               88  AX-FIM-CADCLI                       VALUE   "S".
+
+       77  WS-PAGINA                   PIC  9(004)     VALUE   ZEROS.
+       77  WS-LINHAS-PAGINA            PIC  9(002)     VALUE   ZEROS.
+       77  WS-MAX-LINHAS               PIC  9(002)     VALUE   50.
+       77  WS-TOTAL-CLIENTES           PIC  9(006)     VALUE   ZEROS.
+       77  WS-TOTAL-VENDEDORES         PIC  9(004)     VALUE   ZEROS.
+
+       77  WS-VND-MAX                  PIC  9(004)     VALUE   9999.
+
+       01  WS-VENDEDORES-TAB.
+           05  WS-VND-ELEMENTO     OCCURS  9999 TIMES
+                                   INDEXED BY  WS-VND-IDX.
+               10  WS-TAB-CODIGO       PIC  9(006).
+               10  WS-TAB-NOME         PIC  X(040).
+               10  WS-TAB-LATITUDE     PIC  S9(003)V9(008).
+               10  WS-TAB-LONGITUDE    PIC  S9(003)V9(008).
+
+       01  WS-MELHOR-IDX                PIC  9(004)     VALUE   ZEROS.
+       01  WS-MELHOR-DIST-Q             PIC  S9(006)V9(009)
+                                        VALUE   ZEROS.
+       01  WS-DIST-LAT                  PIC  S9(003)V9(008).
+       01  WS-DIST-LONG                 PIC  S9(003)V9(008).
+       01  WS-DIST-QUAD                 PIC  S9(006)V9(009).
+
+       01  WS-CAB-01.
+           05  FILLER                  PIC  X(030)     VALUE   SPACES.
+           05  FILLER                  PIC  X(048)     VALUE
+               "ATRIBUICAO DE VENDEDOR MAIS PROXIMO - CLIENTES".
+           05  FILLER                  PIC  X(010)     VALUE
+               "Pagina: ".
+           05  WS-CAB-01-PAGINA        PIC  ZZZ9.
+
+       01  WS-CAB-02.
+           05  FILLER                  PIC  X(006)     VALUE   "Clien.".
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  FILLER                  PIC  X(034)     VALUE
+               "Nome do Cliente".
+           05  FILLER                  PIC  X(006)     VALUE   "Vend.".
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  FILLER                  PIC  X(034)     VALUE
+               "Nome do Vendedor".
+           05  FILLER                  PIC  X(009)     VALUE
+               "Distancia".
+
+       01  WS-DETALHE.
+           05  WS-DET-CLI-CODIGO       PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  WS-DET-CLI-NOME         PIC  X(034).
+           05  WS-DET-VND-CODIGO       PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  WS-DET-VND-NOME         PIC  X(034).
+           05  WS-DET-DISTANCIA        PIC  ZZZ9,9999.
+
+       01  WS-RODAPE.
+           05  FILLER                  PIC  X(025)
+                   VALUE   "Total de Clientes.......:".
+           05  WS-ROD-TOTAL            PIC  ZZZ.ZZ9.
+
+      *>----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------
+       R-INICIAL.
+      *>----------------------------------------------------------------
+           OPEN        INPUT       CADVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADVND! Status "
+                                   AX-STATUS
+                       GOBACK
+           END-IF
+
+           OPEN        INPUT       CADCLI
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADCLI! Status "
+                                   AX-STATUS
+                       CLOSE       CADVND
+                       GOBACK
+           END-IF
+
+           OPEN        OUTPUT      ATRVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir ATRVND! Status "
+                                   AX-STATUS
+                       CLOSE       CADVND      CADCLI
+                       GOBACK
+           END-IF
+
+           PERFORM     R-CARREGA-VENDEDORES
+
+           IF          WS-TOTAL-VENDEDORES EQUAL ZEROS
+                       DISPLAY     "Nenhum Vendedor Cadastrado em "
+                                   "CADVND!"
+                       CLOSE       CADVND      CADCLI      ATRVND
+                       GOBACK
+           END-IF
+
+           PERFORM     R-CABECALHO
+
+           PERFORM     UNTIL   AX-FIM-CADCLI
+                       READ        CADCLI      NEXT    AT END
+                                   SET     AX-FIM-CADCLI   TO  TRUE
+                       NOT AT END
+                                   PERFORM R-ATRIBUI-CLIENTE
+                       END-READ
+           END-PERFORM
+
+           PERFORM     R-RODAPE
+
+           CLOSE       CADVND      CADCLI      ATRVND
+
+           GOBACK.
+
+      *>----------------------------------------------------------------
+       R-CARREGA-VENDEDORES.
+      *>----------------------------------------------------------------
+           PERFORM     UNTIL   AX-FIM-CADVND
+                       READ        CADVND      NEXT    AT END
+                                   SET     AX-FIM-CADVND   TO  TRUE
+                       NOT AT END
+                                   PERFORM R-CARREGA-UM-VENDEDOR
+                       END-READ
+           END-PERFORM
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-CARREGA-UM-VENDEDOR.
+      *>----------------------------------------------------------------
+           IF          VND-SIT-ATIVO
+                       IF      WS-TOTAL-VENDEDORES LESS WS-VND-MAX
+                               ADD     1       TO  WS-TOTAL-VENDEDORES
+                               SET     WS-VND-IDX
+                                       TO  WS-TOTAL-VENDEDORES
+                               MOVE    VND-CODIGO
+                                       TO  WS-TAB-CODIGO(WS-VND-IDX)
+                               MOVE    VND-NOME
+                                       TO  WS-TAB-NOME(WS-VND-IDX)
+                               MOVE    VND-LATITUDE
+                                       TO  WS-TAB-LATITUDE(WS-VND-IDX)
+                               MOVE    VND-LONGITUDE
+                                       TO  WS-TAB-LONGITUDE(WS-VND-IDX)
+                       ELSE
+                               DISPLAY "Limite de " WS-VND-MAX
+                                       " Vendedores Atingido! Demais"
+                                       " Vendedores Ignorados."
+                               SET     AX-FIM-CADVND   TO  TRUE
+                       END-IF
+           END-IF
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-CABECALHO.
+      *>----------------------------------------------------------------
+           ADD         1                       TO  WS-PAGINA
+           MOVE        WS-PAGINA               TO  WS-CAB-01-PAGINA
+           WRITE       LIN-ATRVND  FROM    WS-CAB-01
+           WRITE       LIN-ATRVND  FROM    WS-CAB-02
+           MOVE        ZEROS                   TO  WS-LINHAS-PAGINA
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-ATRIBUI-CLIENTE.
+      *>----------------------------------------------------------------
+           IF          WS-LINHAS-PAGINA NOT LESS WS-MAX-LINHAS
+                       PERFORM     R-CABECALHO
+           END-IF
+
+           MOVE        ZEROS                   TO  WS-MELHOR-IDX
+
+           PERFORM     VARYING  WS-VND-IDX  FROM  1  BY  1
+                       UNTIL   WS-VND-IDX GREATER WS-TOTAL-VENDEDORES
+                       PERFORM R-CALCULA-DISTANCIA
+                       IF      WS-MELHOR-IDX EQUAL ZEROS
+                       OR      WS-DIST-QUAD LESS WS-MELHOR-DIST-Q
+                               MOVE    WS-VND-IDX   TO  WS-MELHOR-IDX
+                               MOVE    WS-DIST-QUAD TO  WS-MELHOR-DIST-Q
+                       END-IF
+           END-PERFORM
+
+           MOVE        CLI-CODIGO              TO  WS-DET-CLI-CODIGO
+           MOVE        CLI-NOME(1:34)          TO  WS-DET-CLI-NOME
+           SET         WS-VND-IDX              TO  WS-MELHOR-IDX
+           MOVE        WS-TAB-CODIGO(WS-VND-IDX)
+                                               TO  WS-DET-VND-CODIGO
+           MOVE        WS-TAB-NOME(WS-VND-IDX)(1:34)
+                                               TO  WS-DET-VND-NOME
+           COMPUTE     WS-DET-DISTANCIA
+                       = FUNCTION SQRT(WS-MELHOR-DIST-Q)
+
+           WRITE       LIN-ATRVND  FROM    WS-DETALHE
+
+           ADD         1                       TO  WS-LINHAS-PAGINA
+           ADD         1                       TO  WS-TOTAL-CLIENTES
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-CALCULA-DISTANCIA.
+      *>----------------------------------------------------------------
+           COMPUTE     WS-DIST-LAT
+                       = CLI-LATITUDE - WS-TAB-LATITUDE(WS-VND-IDX)
+           COMPUTE     WS-DIST-LONG
+                       = CLI-LONGITUDE - WS-TAB-LONGITUDE(WS-VND-IDX)
+           COMPUTE     WS-DIST-QUAD
+                       = (WS-DIST-LAT  * WS-DIST-LAT)
+                       + (WS-DIST-LONG * WS-DIST-LONG)
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-RODAPE.
+      *>----------------------------------------------------------------
+           MOVE        WS-TOTAL-CLIENTES       TO  WS-ROD-TOTAL
+           WRITE       LIN-ATRVND  FROM    SPACES
+           WRITE       LIN-ATRVND  FROM    WS-RODAPE
+
+           EXIT.

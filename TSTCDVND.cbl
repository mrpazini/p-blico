@@ -25,7 +25,14 @@
        COPY    "CADVND.SEL"    REPLACING   CADVND      BY  eCADVND
                                            LB-CADVND   BY  LB-eCADVND
                                LEADING     ==VND-==    BY  ==eVND-==.
+       COPY    "CADVND.SEL"    REPLACING   CADVND      BY  nCADVND
+                                           LB-CADVND   BY  LB-nCADVND
+                               LEADING     ==VND-==    BY  ==nVND-==.
        COPY    "TXTVND.SEL".
+       COPY    "LOGVND.SEL".
+       COPY    "REJVND.SEL".
+       COPY    "CKPVND.SEL".
+       COPY    "CADOPR.SEL".
 
       *>----------------------------------------------------------------
        DATA DIVISION.
@@ -35,7 +42,13 @@
        COPY    "CADVND.FD".
        COPY    "CADVND.FD"     REPLACING   CADVND      BY  eCADVND
                                LEADING     ==VND-==    BY  ==eVND-==.
+       COPY    "CADVND.FD"     REPLACING   CADVND      BY  nCADVND
+                               LEADING     ==VND-==    BY  ==nVND-==.
        COPY    "TXTVND.FD".
+       COPY    "LOGVND.FD".
+       COPY    "REJVND.FD".
+       COPY    "CKPVND.FD".
+       COPY    "CADOPR.FD".
 
       *>----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -53,6 +66,83 @@
 
        77  AX-CAMPO                    PIC  9(002)     VALUE ZEROS.
 
+       01  WS-OPERADOR                 PIC  X(010)     VALUE   SPACES.
+
+       01  WS-OPR-PERM-INCLUSAO        PIC  X(001)     VALUE   "N".
+           88  WS-OPR-PODE-INCLUIR                     VALUE   "S".
+       01  WS-OPR-PERM-ALTERACAO       PIC  X(001)     VALUE   "N".
+           88  WS-OPR-PODE-ALTERAR                     VALUE   "S".
+       01  WS-OPR-PERM-EXCLUSAO        PIC  X(001)     VALUE   "N".
+           88  WS-OPR-PODE-EXCLUIR                     VALUE   "S".
+       01  WS-OPR-PERM-IMPORTACAO      PIC  X(001)     VALUE   "N".
+           88  WS-OPR-PODE-IMPORTAR                    VALUE   "S".
+       01  WS-OPR-PERM-CONSULTA        PIC  X(001)     VALUE   "N".
+           88  WS-OPR-PODE-CONSULTAR                   VALUE   "S".
+
+       01  WS-VND-ANTES.
+           05  WS-ANTES-CODIGO         PIC  9(006).
+           05  WS-ANTES-CPF            PIC  9(011).
+           05  WS-ANTES-NOME           PIC  X(040).
+           05  WS-ANTES-LATITUDE       PIC  S9(003)V9(008).
+           05  WS-ANTES-LONGITUDE      PIC  S9(003)V9(008).
+           05  WS-ANTES-SITUACAO       PIC  X(001).
+
+       01  WS-VND-DEPOIS.
+           05  WS-DEPOIS-CPF           PIC  9(011).
+           05  WS-DEPOIS-NOME          PIC  X(040).
+           05  WS-DEPOIS-LATITUDE      PIC  S9(003)V9(008).
+           05  WS-DEPOIS-LONGITUDE     PIC  S9(003)V9(008).
+           05  WS-DEPOIS-SITUACAO      PIC  X(001).
+
+       01  WS-AUDIT-OPERACAO           PIC  X(001)     VALUE   SPACES.
+
+       01  WS-CPF-DUPLICADO            PIC  X(001)     VALUE   "N".
+           88  WS-CPF-JA-CADASTRADO                    VALUE   "S".
+
+       01  WS-IMP-LIDOS                PIC  9(006)     VALUE   ZEROS.
+       01  WS-IMP-ACEITOS              PIC  9(006)     VALUE   ZEROS.
+       01  WS-IMP-REJEITADOS           PIC  9(006)     VALUE   ZEROS.
+
+       01  WS-IMP-MENSAGEM.
+           05  FILLER                  PIC  X(018)
+                   VALUE   "Fim da Importacao!".
+           05  FILLER                  PIC  X(007)
+                   VALUE   " Lidos:".
+           05  WS-IMP-MSG-LIDOS        PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(009)
+                   VALUE   " Aceitos:".
+           05  WS-IMP-MSG-ACEITOS      PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(005)     VALUE   " Rej:".
+           05  WS-IMP-MSG-REJ          PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(008)
+                   VALUE   " [ENTER]".
+
+       01  WS-REJ-MOTIVO                PIC  X(053)     VALUE   SPACES.
+
+       01  WS-CONSULTA-NOME            PIC  X(040)     VALUE   SPACES.
+
+       01  WS-IMP-SILENCIOSO           PIC  X(001)     VALUE   "N".
+           88  WS-IMP-MODO-SILENCIOSO                  VALUE   "S" "s".
+
+       01  WS-CKP-HA-RETOMADA          PIC  X(001)     VALUE   "N".
+           88  WS-CKP-RETOMANDO                        VALUE   "S".
+       01  WS-CKP-CODIGO                PIC  9(006)     VALUE   ZEROS.
+       01  WS-CKP-CPF                   PIC  9(011)     VALUE   ZEROS.
+       77  WS-CKP-INTERVALO             PIC  9(004)     VALUE   50.
+
+       01  WS-LOG-NUM-EDIT             PIC  ---9,99999999.
+
+       01  WS-DATA-HORA-SISTEMA.
+           05  WS-DHS-DATA.
+               10  WS-DHS-ANO          PIC  9(004).
+               10  WS-DHS-MES          PIC  9(002).
+               10  WS-DHS-DIA          PIC  9(002).
+           05  WS-DHS-HORA.
+               10  WS-DHS-HH           PIC  9(002).
+               10  WS-DHS-MM           PIC  9(002).
+               10  WS-DHS-SS           PIC  9(002).
+           05  FILLER                  PIC  X(009).
+
       *>----------------------------------------------------------------
        LINKAGE SECTION.
       *>----------------------------------------------------------------
@@ -62,7 +152,7 @@
       *>----------------------------------------------------------------
        SCREEN SECTION.
       *>----------------------------------------------------------------
-      $SET SOURCEFORMAT "FREE".
+      >>SOURCE FORMAT FREE
        01  T-MENU.
            05  LINE 01 COLUMN 01   BLANK   SCREEN.
            05  LINE 06 COLUMN 32   VALUE   "Selecione".
@@ -70,9 +160,16 @@
            05  LINE 10 COLUMN 32   VALUE   " A - Alteracao".
            05  LINE 12 COLUMN 32   VALUE   " E - Exclusao".
            05  LINE 14 COLUMN 32   VALUE   " M - Importacao".
-           05  LINE 14 COLUMN 32   VALUE   " X - Finalizar".
-           05  LINE 16 COLUMN 32   VALUE   "[ ]  Opcao".
-           05  LINE 16 COLUMN 33   PIC Z9  USING AX-OPCAO.
+           05  LINE 16 COLUMN 32   VALUE   " C - Consulta".
+           05  LINE 18 COLUMN 32   VALUE   " X - Finalizar".
+           05  LINE 20 COLUMN 32   VALUE   "[ ]  Opcao".
+           05  LINE 20 COLUMN 33   PIC Z9  USING AX-OPCAO.
+
+       01  T-CONSULTA.
+           05  LINE 01 COLUMN 01   BLANK   SCREEN.
+           05  LINE 06 COLUMN 10   VALUE   "Consulta De Vendedores por Nome".
+           05  LINE 08 COLUMN 10   VALUE   "Nome (ou parte).......:".
+           05  LINE 08 COLUMN 34   PIC X(040) USING WS-CONSULTA-NOME.
 
        01  T-DISPLAY.
            05  LINE 01 COLUMN 01   BLANK   SCREEN.
@@ -99,6 +196,8 @@
            05  LINE 01 COLUMN 01   BLANK SCREEN.
            05  LINE 10 COLUMN 20   VALUE   "Arquivo a Importar".
            05  LINE 11 COLUMN 20   PIC X(050) USING LB-TXTVND.
+           05  LINE 13 COLUMN 20   VALUE   "Modo Silencioso (S/N)".
+           05  LINE 13 COLUMN 43   PIC X(001) USING WS-IMP-SILENCIOSO.
 
        01  T-MENS.
            05  LINE 24 COLUMN 01   VALUE "Mensagem:".
@@ -113,24 +212,94 @@
                        STOP        RUN
            END-IF
 
+           ACCEPT      WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF          WS-OPERADOR EQUAL SPACES
+                       ACCEPT      WS-OPERADOR FROM ENVIRONMENT "USERNAME"
+           END-IF
+           PERFORM     R-CARREGA-PERMISSOES
+
            PERFORM     UNTIL   AX-OPCAO EQUAL "X"
                        INITIALIZE  AX-OPCAO
                        DISPLAY     T-MENU
                        ACCEPT      T-MENU
                        EVALUATE    AX-OPCAO
                            WHEN    "I"
-                                   PERFORM     R-RECEIVER-000
+                                   IF      WS-OPR-PODE-INCLUIR
+                                           PERFORM R-RECEIVER-000
+                                   ELSE
+                                           PERFORM R-ACESSO-NEGADO
+                                   END-IF
                            WHEN    "A"
-                                   PERFORM     R-RECEIVER-000
+                                   IF      WS-OPR-PODE-ALTERAR
+                                           PERFORM R-RECEIVER-000
+                                   ELSE
+                                           PERFORM R-ACESSO-NEGADO
+                                   END-IF
                            WHEN    "E"
-                                   PERFORM     R-EXCLUI
+                                   IF      WS-OPR-PODE-EXCLUIR
+                                           PERFORM R-EXCLUI
+                                   ELSE
+                                           PERFORM R-ACESSO-NEGADO
+                                   END-IF
                            WHEN    "M"
-                                   PERFORM     R-IMPORTA
+                                   IF      WS-OPR-PODE-IMPORTAR
+                                           PERFORM R-IMPORTA
+                                   ELSE
+                                           PERFORM R-ACESSO-NEGADO
+                                   END-IF
+                           WHEN    "C"
+                                   IF      WS-OPR-PODE-CONSULTAR
+                                           PERFORM R-CONSULTA
+                                   ELSE
+                                           PERFORM R-ACESSO-NEGADO
+                                   END-IF
                        END-EVALUATE
            END-PERFORM
 
            GOBACK.
 
+      *>----------------------------------------------------------------
+       R-CARREGA-PERMISSOES.
+      *>----------------------------------------------------------------
+           OPEN        INPUT       CADOPR
+           IF          AX-STATUS EQUAL "35"
+                       MOVE        "S"     TO  WS-OPR-PERM-INCLUSAO
+                                               WS-OPR-PERM-ALTERACAO
+                                               WS-OPR-PERM-EXCLUSAO
+                                               WS-OPR-PERM-IMPORTACAO
+                                               WS-OPR-PERM-CONSULTA
+                       EXIT
+           END-IF
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADOPR! Status "
+                                   AX-STATUS
+                       EXIT
+           END-IF
+
+           MOVE        WS-OPERADOR             TO  OPR-CODIGO
+           READ        CADOPR
+           IF          AX-STATUS EQUAL "00"
+                       MOVE    OPR-PERM-INCLUSAO     TO  WS-OPR-PERM-INCLUSAO
+                       MOVE    OPR-PERM-ALTERACAO    TO  WS-OPR-PERM-ALTERACAO
+                       MOVE    OPR-PERM-EXCLUSAO     TO  WS-OPR-PERM-EXCLUSAO
+                       MOVE    OPR-PERM-IMPORTACAO   TO  WS-OPR-PERM-IMPORTACAO
+                       MOVE    OPR-PERM-CONSULTA     TO  WS-OPR-PERM-CONSULTA
+           END-IF
+
+           CLOSE       CADOPR
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-ACESSO-NEGADO.
+      *>----------------------------------------------------------------
+           MOVE        "Operador sem permissao para esta opcao! [ENTER]"
+                                                   TO  AX-MENSAGEM
+           DISPLAY     T-MENS
+           ACCEPT      T-MENS
+
+           EXIT.
+
       *>----------------------------------------------------------------
        R-RECEIVER-000.
       *>----------------------------------------------------------------
@@ -186,6 +355,8 @@
                        DISPLAY     T-ACCEPT
            END-IF
 
+           MOVE        VND-REGISTRO            TO  WS-VND-ANTES
+
            ADD         1                       TO  AX-CAMPO
 
            EXIT.
@@ -283,6 +454,13 @@
                        EXIT
            END-ACCEPT
 
+           IF          VND-LATITUDE    LESS -90 OR GREATER 90
+                       MOVE        "Latitude Invalida! (-90 a 90) [ENTER]"  TO  AX-MENSAGEM
+                       DISPLAY     T-MENS
+                       ACCEPT      T-MENS
+                       EXIT
+           END-IF
+
            ADD         1                       TO  AX-CAMPO
 
            EXIT.
@@ -297,6 +475,13 @@
                        EXIT
            END-ACCEPT
 
+           IF          VND-LONGITUDE   LESS -180 OR GREATER 180
+                       MOVE        "Longitude Invalida! (-180 a 180) [ENTER]"  TO  AX-MENSAGEM
+                       DISPLAY     T-MENS
+                       ACCEPT      T-MENS
+                       EXIT
+           END-IF
+
            ADD         1                       TO  AX-CAMPO
 
            EXIT.
@@ -317,12 +502,19 @@
                        EXIT
            END-IF
 
+           IF          AX-OPCAO EQUAL "I"
+                       MOVE        "A"              TO  VND-SITUACAO
+           END-IF
+
            PERFORM     R-IO-CADVND
            WRITE       VND-REGISTRO INVALID KEY
                REWRITE VND-REGISTRO
 
            CLOSE       CADVND
 
+           MOVE        AX-OPCAO                TO  WS-AUDIT-OPERACAO
+           PERFORM     R-AUDITA-CADVND
+
            MOVE        1                       TO  AX-CAMPO
 
            EXIT.
@@ -353,14 +545,31 @@
                        END-IF
 
                        DISPLAY     T-ACCEPT
-                       MOVE        "Confirma a Exclusao do Vendedor? {S/N)"     TO  AX-MENSAGEM
+                       MOVE        VND-REGISTRO        TO  WS-VND-ANTES
+
+                       IF          VND-SIT-ATIVO
+                                   MOVE    "Confirma a Exclusao (Inativar) do Vendedor? (S/N)"
+                                                        TO  AX-MENSAGEM
+                       ELSE
+                                   MOVE    "Vendedor Inativo! Confirma a Reativacao? (S/N)"
+                                                        TO  AX-MENSAGEM
+                       END-IF
                        DISPLAY     T-MENS
                        ACCEPT      T-MENS
                        IF          AX-CONF NOT EQUAL "s" AND "S"
                                    EXIT        PERFORM     CYCLE
                        END-IF
 
-                       DELETE      CADVND
+                       IF          VND-SIT-ATIVO
+                                   MOVE    "I"              TO  VND-SITUACAO
+                       ELSE
+                                   MOVE    "A"              TO  VND-SITUACAO
+                       END-IF
+
+                       REWRITE     VND-REGISTRO
+
+                       MOVE        "E"                  TO  WS-AUDIT-OPERACAO
+                       PERFORM     R-AUDITA-CADVND
 
            END-PERFORM
 
@@ -368,6 +577,64 @@
 
            EXIT.
 
+      *>----------------------------------------------------------------
+       R-CONSULTA.
+      *>----------------------------------------------------------------
+           MOVE        SPACES                  TO  WS-CONSULTA-NOME
+           MOVE        "[ESC] Para Sair"       TO  AX-MENSAGEM
+           DISPLAY     T-CONSULTA  T-MENS
+           ACCEPT      T-CONSULTA  ON ESCAPE
+                       EXIT
+           END-ACCEPT
+
+           OPEN        INPUT   nCADVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       MOVE        "Erro ao Abrir o Arquivo de Vendedores! [ENTER]"   TO  AX-MENSAGEM
+                       DISPLAY     T-MENS
+                       ACCEPT      T-MENS
+                       EXIT
+           END-IF
+
+           MOVE        WS-CONSULTA-NOME        TO  nVND-NOME
+           START       nCADVND     KEY NOT LESS nVND-NOME
+           IF          AX-STATUS NOT EQUAL "00"
+                       MOVE        "Nenhum Vendedor Encontrado! [ENTER]"  TO  AX-MENSAGEM
+                       DISPLAY     T-MENS
+                       ACCEPT      T-MENS
+                       CLOSE       nCADVND
+                       EXIT
+           END-IF
+
+           PERFORM     UNTIL   EXIT
+                       READ        nCADVND     NEXT    AT END
+                                   MOVE        "Fim da Consulta! [ENTER]"  TO  AX-MENSAGEM
+                                   DISPLAY     T-MENS
+                                   ACCEPT      T-MENS
+                                   EXIT        PERFORM
+                       END-READ
+
+                       IF          WS-CONSULTA-NOME NOT EQUAL SPACES
+                       AND         nVND-NOME(1:FUNCTION LENGTH(FUNCTION TRIM(WS-CONSULTA-NOME)))
+                                   NOT EQUAL FUNCTION TRIM(WS-CONSULTA-NOME)
+                                   MOVE        "Fim da Consulta! [ENTER]"  TO  AX-MENSAGEM
+                                   DISPLAY     T-MENS
+                                   ACCEPT      T-MENS
+                                   EXIT        PERFORM
+                       END-IF
+
+                       MOVE        nVND-REGISTRO           TO  VND-REGISTRO
+                       DISPLAY     T-DISPLAY   T-ACCEPT
+                       MOVE        "[ENTER] Proximo  [ESC] Sair"  TO  AX-MENSAGEM
+                       DISPLAY     T-MENS
+                       ACCEPT      T-MENS      ON ESCAPE
+                                   EXIT        PERFORM
+                       END-ACCEPT
+           END-PERFORM
+
+           CLOSE       nCADVND
+
+           EXIT.
+
       *>----------------------------------------------------------------
        R-IMPORTA.
       *>----------------------------------------------------------------
@@ -382,7 +649,7 @@
                        END-IF
 
                        OPEN        INPUT       TXTVND
-                       IF          AX-STATUS NOT EQUAL "35"
+                       IF          AX-STATUS NOT EQUAL "00"
                                    MOVE        "Arquivo Texto não Localizado! [ENTER]"     TO  AX-MENSAGEM
                                    EXIT        PERFORM     CYCLE
                        END-IF
@@ -393,31 +660,115 @@
                                    EXIT        PERFORM     CYCLE
                        END-IF
 
+                       MOVE        ZEROS               TO  WS-IMP-LIDOS
+                                                             WS-IMP-ACEITOS
+                                                             WS-IMP-REJEITADOS
+
+                       PERFORM     R-CHECKPOINT-LER
+
                        PERFORM     UNTIL   EXIT
                                    READ        TXTVND  NEXT    AT END
-                                               MOVE        "Final da Importacao! [ENTER]"  TO  AX-MENSAGEM
-                                               DISPLAY     T-MENS
-                                               ACCEPT      T-MENS
+                                               IF          WS-CKP-RETOMANDO
+                                                           MOVE    "Checkpoint Anterior Nao Localizado! Mantido. [ENTER]"
+                                                                            TO  AX-MENSAGEM
+                                                           PERFORM R-IMPORTA-MENSAGEM
+                                                           CLOSE   TXTVND      CADVND
+                                                           EXIT    PERFORM
+                                               END-IF
+
+                                               MOVE        WS-IMP-LIDOS
+                                                       TO  WS-IMP-MSG-LIDOS
+                                               MOVE        WS-IMP-ACEITOS
+                                                       TO  WS-IMP-MSG-ACEITOS
+                                               MOVE        WS-IMP-REJEITADOS
+                                                       TO  WS-IMP-MSG-REJ
+                                               MOVE        WS-IMP-MENSAGEM  TO  AX-MENSAGEM
+                                               PERFORM     R-IMPORTA-MENSAGEM
+                                               PERFORM     R-CHECKPOINT-LIMPAR
                                                CLOSE       TXTVND      CADVND
                                                EXIT        PERFORM
                                    END-READ
 
+                                   ADD         1               TO  WS-IMP-LIDOS
+
+                                   IF          WS-CKP-RETOMANDO
+                                               SUBTRACT    1   FROM    WS-IMP-LIDOS
+                                               IF          TVND-CODIGO EQUAL WS-CKP-CODIGO
+                                               AND         TVND-CPF    EQUAL WS-CKP-CPF
+                                                           MOVE    "N" TO  WS-CKP-HA-RETOMADA
+                                               END-IF
+                                               EXIT        PERFORM     CYCLE
+                                   END-IF
+
                                    MOVE        TVND-CPF        TO  LK-CPF
                                    CALL        "CALCCPF"      USING   LK-DADOS
                                    CANCEL      "CALCCPF"
                                    IF          NOT LK-OK
+                                               ADD     1       TO  WS-IMP-REJEITADOS
+                                               MOVE    "CPF Invalido"  TO  WS-REJ-MOTIVO
+                                               PERFORM R-GRAVA-REJEITADO
                                                STRING      "CPF "     TVND-CPF(1:11)
                                                            " Invalido! Nao sera importado. [ENTER]"
                                                    INTO    AX-MENSAGEM
-                                               DISPLAY     T-MENS
-                                               ACCEPT      T-MENS
+                                               PERFORM     R-IMPORTA-MENSAGEM
                                                EXIT        PERFORM     CYCLE
                                    END-IF
 
+                                   MOVE        "N"             TO  WS-CPF-DUPLICADO
+                                   OPEN        INPUT   ECADVND
+                                   IF          AX-STATUS EQUAL "00"
+                                               MOVE    TVND-CPF    TO  EVND-CPF
+                                               START   ECADVND KEY NOT LESS EVND-CHAVE3
+                                               IF      AX-STATUS EQUAL "00"
+                                                       READ    ECADVND NEXT
+                                                       IF      AX-STATUS EQUAL "00"
+                                                       AND     EVND-CPF EQUAL TVND-CPF
+                                                       AND     EVND-CODIGO NOT EQUAL TVND-CODIGO
+                                                               MOVE    "S" TO  WS-CPF-DUPLICADO
+                                                       END-IF
+                                               END-IF
+                                               CLOSE   ECADVND
+                                   END-IF
+
+                                   IF          WS-CPF-JA-CADASTRADO
+                                               ADD     1       TO  WS-IMP-REJEITADOS
+                                               MOVE    "CPF ja cadastrado para outro Vendedor"
+                                                               TO  WS-REJ-MOTIVO
+                                               PERFORM R-GRAVA-REJEITADO
+                                               STRING  "CPF "  TVND-CPF(1:11)
+                                                       " Ja Cadastrado Para Outro Vendedor! [ENTER]"
+                                                       INTO    AX-MENSAGEM
+                                               PERFORM R-IMPORTA-MENSAGEM
+                                               EXIT    PERFORM     CYCLE
+                                   END-IF
+
+                                   MOVE        TVND-CODIGO              TO  VND-CODIGO
+                                   READ        CADVND
+                                   IF          AX-STATUS EQUAL "00"
+                                               MOVE        VND-REGISTRO         TO  WS-VND-ANTES
+                                               MOVE        "A"                  TO  WS-AUDIT-OPERACAO
+                                   ELSE
+                                               INITIALIZE  WS-VND-ANTES
+                                               MOVE        TVND-CODIGO          TO  WS-ANTES-CODIGO
+                                               MOVE        "I"                  TO  WS-AUDIT-OPERACAO
+                                   END-IF
+
                                    MOVE        TVND-REGISTRO           TO  VND-REGISTRO
+                                   MOVE        "A"                      TO  VND-SITUACAO
                                    WRITE       VND-REGISTRO    INVALID KEY
                                                REWRITE     VND-REGISTRO
 
+                                   PERFORM     R-AUDITA-CADVND
+
+                                   ADD         1               TO  WS-IMP-ACEITOS
+
+                                   MOVE        TVND-CODIGO             TO  WS-CKP-CODIGO
+                                   MOVE        TVND-CPF                TO  WS-CKP-CPF
+                                   IF          FUNCTION MOD(WS-IMP-ACEITOS, WS-CKP-INTERVALO)
+                                                                        EQUAL ZERO
+                                               PERFORM R-GRAVA-CHECKPOINT
+                                   END-IF
+
                        END-PERFORM
            END-PERFORM.
 
@@ -441,3 +792,176 @@
            EXIT.
 
       *>----------------------------------------------------------------
+       R-AUDITA-CADVND.
+      *>----------------------------------------------------------------
+           MOVE        VND-CPF                 TO  WS-DEPOIS-CPF
+           MOVE        VND-NOME                TO  WS-DEPOIS-NOME
+           MOVE        VND-LATITUDE             TO  WS-DEPOIS-LATITUDE
+           MOVE        VND-LONGITUDE            TO  WS-DEPOIS-LONGITUDE
+           MOVE        VND-SITUACAO             TO  WS-DEPOIS-SITUACAO
+
+           IF          WS-ANTES-CPF NOT EQUAL WS-DEPOIS-CPF
+                       MOVE        "VND-CPF"                TO  LOG-CAMPO
+                       MOVE        WS-ANTES-CPF             TO  LOG-VALOR-ANTERIOR
+                       MOVE        WS-DEPOIS-CPF            TO  LOG-VALOR-NOVO
+                       PERFORM     R-GRAVA-LOG
+           END-IF
+
+           IF          WS-ANTES-NOME NOT EQUAL WS-DEPOIS-NOME
+                       MOVE        "VND-NOME"               TO  LOG-CAMPO
+                       MOVE        WS-ANTES-NOME            TO  LOG-VALOR-ANTERIOR
+                       MOVE        WS-DEPOIS-NOME           TO  LOG-VALOR-NOVO
+                       PERFORM     R-GRAVA-LOG
+           END-IF
+
+           IF          WS-ANTES-LATITUDE NOT EQUAL WS-DEPOIS-LATITUDE
+                       MOVE        "VND-LATITUDE"           TO  LOG-CAMPO
+                       MOVE        WS-ANTES-LATITUDE        TO  WS-LOG-NUM-EDIT
+                       MOVE        WS-LOG-NUM-EDIT          TO  LOG-VALOR-ANTERIOR
+                       MOVE        WS-DEPOIS-LATITUDE       TO  WS-LOG-NUM-EDIT
+                       MOVE        WS-LOG-NUM-EDIT          TO  LOG-VALOR-NOVO
+                       PERFORM     R-GRAVA-LOG
+           END-IF
+
+           IF          WS-ANTES-LONGITUDE NOT EQUAL WS-DEPOIS-LONGITUDE
+                       MOVE        "VND-LONGITUDE"          TO  LOG-CAMPO
+                       MOVE        WS-ANTES-LONGITUDE       TO  WS-LOG-NUM-EDIT
+                       MOVE        WS-LOG-NUM-EDIT          TO  LOG-VALOR-ANTERIOR
+                       MOVE        WS-DEPOIS-LONGITUDE      TO  WS-LOG-NUM-EDIT
+                       MOVE        WS-LOG-NUM-EDIT          TO  LOG-VALOR-NOVO
+                       PERFORM     R-GRAVA-LOG
+           END-IF
+
+           IF          WS-ANTES-SITUACAO NOT EQUAL WS-DEPOIS-SITUACAO
+                       MOVE        "VND-SITUACAO"           TO  LOG-CAMPO
+                       MOVE        WS-ANTES-SITUACAO        TO  LOG-VALOR-ANTERIOR
+                       MOVE        WS-DEPOIS-SITUACAO       TO  LOG-VALOR-NOVO
+                       PERFORM     R-GRAVA-LOG
+           END-IF
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-GRAVA-LOG.
+      *>----------------------------------------------------------------
+           ACCEPT      WS-DHS-DATA              FROM    DATE YYYYMMDD
+           ACCEPT      WS-DHS-HORA              FROM    TIME
+
+           OPEN        EXTEND      LOGVND
+           IF          AX-STATUS EQUAL "05" OR "35"
+                       OPEN        OUTPUT      LOGVND
+           END-IF
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo de Log! Status "
+                                   AX-STATUS
+                       EXIT
+           END-IF
+
+           STRING      WS-DHS-ANO      "-"  WS-DHS-MES  "-"  WS-DHS-DIA
+                       " "             WS-DHS-HH   ":"  WS-DHS-MM   ":"  WS-DHS-SS
+                                   DELIMITED BY  SIZE    INTO    LOG-DATA-HORA
+           MOVE        WS-OPERADOR              TO  LOG-OPERADOR
+           MOVE        WS-AUDIT-OPERACAO        TO  LOG-OPERACAO
+           MOVE        WS-ANTES-CODIGO          TO  LOG-CODIGO
+
+           WRITE       LOG-REGISTRO
+
+           CLOSE       LOGVND
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-GRAVA-REJEITADO.
+      *>----------------------------------------------------------------
+           OPEN        EXTEND      REJVND
+           IF          AX-STATUS EQUAL "05" OR "35"
+                       OPEN        OUTPUT      REJVND
+           END-IF
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo de Rejeitados! Status "
+                                   AX-STATUS
+                       EXIT
+           END-IF
+
+           MOVE        TVND-CODIGO              TO  REJ-CODIGO
+           MOVE        TVND-CPF                 TO  REJ-CPF
+           MOVE        TVND-NOME                TO  REJ-NOME
+           MOVE        TVND-LATITUDE            TO  REJ-LATITUDE
+           MOVE        TVND-LONGITUDE           TO  REJ-LONGITUDE
+           MOVE        WS-REJ-MOTIVO            TO  REJ-MOTIVO
+
+           WRITE       REJ-REGISTRO
+
+           CLOSE       REJVND
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-IMPORTA-MENSAGEM.
+      *>----------------------------------------------------------------
+           DISPLAY     T-MENS
+           IF          NOT WS-IMP-MODO-SILENCIOSO
+                       ACCEPT      T-MENS
+           END-IF
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-CHECKPOINT-LER.
+      *>----------------------------------------------------------------
+           MOVE        "N"                      TO  WS-CKP-HA-RETOMADA
+           MOVE        ZEROS                    TO  WS-CKP-CODIGO
+                                                     WS-CKP-CPF
+
+           OPEN        INPUT       CKPVND
+           IF          AX-STATUS EQUAL "00"
+                       READ        CKPVND
+                       IF          AX-STATUS EQUAL "00"
+                       AND         CKP-ARQUIVO EQUAL LB-TXTVND
+                                   MOVE        "S"         TO  WS-CKP-HA-RETOMADA
+                                   MOVE        CKP-CODIGO  TO  WS-CKP-CODIGO
+                                   MOVE        CKP-CPF     TO  WS-CKP-CPF
+                       END-IF
+                       CLOSE       CKPVND
+           END-IF
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-GRAVA-CHECKPOINT.
+      *>----------------------------------------------------------------
+           OPEN        OUTPUT      CKPVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo de Checkpoint! Status "
+                                   AX-STATUS
+                       EXIT
+           END-IF
+
+           MOVE        LB-TXTVND                TO  CKP-ARQUIVO
+           MOVE        WS-CKP-CODIGO             TO  CKP-CODIGO
+           MOVE        WS-CKP-CPF                TO  CKP-CPF
+
+           WRITE       CKP-REGISTRO
+
+           CLOSE       CKPVND
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-CHECKPOINT-LIMPAR.
+      *>----------------------------------------------------------------
+           OPEN        OUTPUT      CKPVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo de Checkpoint! Status "
+                                   AX-STATUS
+                       EXIT
+           END-IF
+
+           INITIALIZE  CKP-REGISTRO
+           WRITE       CKP-REGISTRO
+
+           CLOSE       CKPVND
+
+           EXIT.
+
+      *>----------------------------------------------------------------

@@ -0,0 +1,101 @@
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *>----------------------------------------------------------------
+       PROGRAM-ID.     IMPCLI.
+       AUTHOR.         MILTON ROGERIO PAZINI.
+      *>----------------------------------------------------------------
+      *>SISTEMA        : TESTE PROGRAMACAO
+      *>PROGRAMA       : IMPORTACAO DO CADASTRO DE CLIENTES
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *>----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *>----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *>----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *>----------------------------------------------------------------
+       FILE-CONTROL.
+      *>----------------------------------------------------------------
+       COPY    "TXTCLI.SEL".
+       COPY    "CADCLI.SEL".
+
+      *>----------------------------------------------------------------
+       DATA DIVISION.
+      *>----------------------------------------------------------------
+       FILE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "TXTCLI.FD".
+       COPY    "CADCLI.FD".
+
+      *>----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "WSSVARS.LIB".
+
+           05  AX-EOF                  PIC  X(001)     VALUE   "N".
+               88  AX-FIM                              VALUE   "S".
+
+       77  WS-IMP-LIDOS                PIC  9(006)     VALUE   ZEROS.
+       77  WS-IMP-GRAVADOS             PIC  9(006)     VALUE   ZEROS.
+
+      *>----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------
+       R-INICIAL.
+      *>----------------------------------------------------------------
+           OPEN        INPUT       TXTCLI
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo Texto de"
+                                   " Clientes! Status " AX-STATUS
+                       GOBACK
+           END-IF
+
+           OPEN        I-O         CADCLI
+           IF          AX-STATUS EQUAL "35"
+                       OPEN        OUTPUT      CADCLI
+                       CLOSE       CADCLI
+                       OPEN        I-O         CADCLI
+           END-IF
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADCLI! Status "
+                                   AX-STATUS
+                       CLOSE       TXTCLI
+                       GOBACK
+           END-IF
+
+           PERFORM     UNTIL   AX-FIM
+                       READ        TXTCLI      NEXT    AT END
+                                   SET     AX-FIM  TO  TRUE
+                       NOT AT END
+                                   PERFORM R-GRAVA-CLIENTE
+                       END-READ
+           END-PERFORM
+
+           DISPLAY     "Clientes Lidos....: " WS-IMP-LIDOS
+           DISPLAY     "Clientes Gravados..: " WS-IMP-GRAVADOS
+
+           CLOSE       TXTCLI      CADCLI
+
+           GOBACK.
+
+      *>----------------------------------------------------------------
+       R-GRAVA-CLIENTE.
+      *>----------------------------------------------------------------
+           ADD         1                       TO  WS-IMP-LIDOS
+
+           MOVE        TCLI-CODIGO             TO  CLI-CODIGO
+           MOVE        TCLI-NOME               TO  CLI-NOME
+           MOVE        TCLI-LATITUDE           TO  CLI-LATITUDE
+           MOVE        TCLI-LONGITUDE          TO  CLI-LONGITUDE
+
+           WRITE       CLI-REGISTRO    INVALID KEY
+                       REWRITE     CLI-REGISTRO
+
+           ADD         1                       TO  WS-IMP-GRAVADOS
+
+           EXIT.

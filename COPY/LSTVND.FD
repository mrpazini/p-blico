@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : LSTVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE LISTAGEM (RELATORIO) DE
+      *>                 VENDEDORES
+      *>----------------------------------------------------------------
+       FD  LSTVND
+           LABEL RECORD STANDARD.
+
+       01  LIN-LSTVND                  PIC  X(132).

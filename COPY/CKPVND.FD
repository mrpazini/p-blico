@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : CKPVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE CHECKPOINT DA IMPORTACAO DE
+      *>                 VENDEDORES (REINICIO DE CARGA EM LOTE)
+      *>----------------------------------------------------------------
+       FD  CKPVND
+           LABEL RECORD STANDARD.
+
+       01  CKP-REGISTRO.
+           05  CKP-ARQUIVO             PIC  X(050).
+           05  CKP-CODIGO              PIC  9(006).
+           05  CKP-CPF                 PIC  9(011).

@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : LOGVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE TRILHA DE AUDITORIA (LOG)
+      *>                 DAS ALTERACOES EM CADVND
+      *>----------------------------------------------------------------
+       FD  LOGVND
+           LABEL RECORD STANDARD.
+
+       01  LOG-REGISTRO.
+           05  LOG-DATA-HORA           PIC  X(019).
+           05  LOG-OPERADOR            PIC  X(010).
+           05  LOG-OPERACAO            PIC  X(001).
+           05  LOG-CODIGO              PIC  9(006).
+           05  LOG-CAMPO               PIC  X(015).
+           05  LOG-VALOR-ANTERIOR      PIC  X(040).
+           05  LOG-VALOR-NOVO          PIC  X(040).

@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : CADVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE CADASTRO DE VENDEDORES
+      *>----------------------------------------------------------------
+       FD  CADVND
+           LABEL RECORD STANDARD.
+
+       01  VND-REGISTRO.
+           05  VND-CODIGO              PIC  9(006).
+           05  VND-CPF                 PIC  9(011).
+           05  VND-CHAVE3  REDEFINES   VND-CPF
+                                       PIC  9(011).
+           05  VND-NOME                PIC  X(040).
+           05  VND-LATITUDE            PIC  S9(003)V9(008).
+           05  VND-LONGITUDE           PIC  S9(003)V9(008).
+           05  VND-SITUACAO            PIC  X(001)     VALUE   "A".
+               88  VND-SIT-ATIVO                       VALUE   "A".
+               88  VND-SIT-INATIVO                     VALUE   "I".

@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : TXTOPR.FD
+      *>DESCRICAO      : FD DO ARQUIVO TEXTO DE IMPORTACAO DE PERFIS DE
+      *>                 ACESSO DOS OPERADORES
+      *>----------------------------------------------------------------
+       FD  TXTOPR
+           LABEL RECORD STANDARD.
+
+       01  TOPR-REGISTRO.
+           05  TOPR-CODIGO              PIC  X(010).
+           05  TOPR-NOME                PIC  X(040).
+           05  TOPR-PERM-INCLUSAO       PIC  X(001).
+           05  TOPR-PERM-ALTERACAO      PIC  X(001).
+           05  TOPR-PERM-EXCLUSAO       PIC  X(001).
+           05  TOPR-PERM-IMPORTACAO     PIC  X(001).
+           05  TOPR-PERM-CONSULTA       PIC  X(001).

@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : ATRVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE LISTAGEM (RELATORIO) DE
+      *>                 ATRIBUICAO DE VENDEDOR POR CLIENTE
+      *>----------------------------------------------------------------
+       FD  ATRVND
+           LABEL RECORD STANDARD.
+
+       01  LIN-ATRVND                  PIC  X(132).

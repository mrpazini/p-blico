@@ -0,0 +1,21 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : CADOPR.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE PERFIL DE ACESSO DOS
+      *>                 OPERADORES
+      *>----------------------------------------------------------------
+       FD  CADOPR
+           LABEL RECORD STANDARD.
+
+       01  OPR-REGISTRO.
+           05  OPR-CODIGO              PIC  X(010).
+           05  OPR-NOME                PIC  X(040).
+           05  OPR-PERM-INCLUSAO       PIC  X(001)     VALUE   "N".
+               88  OPR-PERM-INCLUSAO-SIM              VALUE   "S".
+           05  OPR-PERM-ALTERACAO      PIC  X(001)     VALUE   "N".
+               88  OPR-PERM-ALTERACAO-SIM             VALUE   "S".
+           05  OPR-PERM-EXCLUSAO       PIC  X(001)     VALUE   "N".
+               88  OPR-PERM-EXCLUSAO-SIM              VALUE   "S".
+           05  OPR-PERM-IMPORTACAO     PIC  X(001)     VALUE   "N".
+               88  OPR-PERM-IMPORTACAO-SIM            VALUE   "S".
+           05  OPR-PERM-CONSULTA       PIC  X(001)     VALUE   "N".
+               88  OPR-PERM-CONSULTA-SIM              VALUE   "S".

@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : TXTCLI.FD
+      *>DESCRICAO      : FD DO ARQUIVO TEXTO DE IMPORTACAO DE CLIENTES
+      *>----------------------------------------------------------------
+       FD  TXTCLI
+           LABEL RECORD STANDARD.
+
+       01  TCLI-REGISTRO.
+           05  TCLI-CODIGO              PIC  9(006).
+           05  TCLI-NOME                PIC  X(040).
+           05  TCLI-LATITUDE            PIC  S9(003)V9(008).
+           05  TCLI-LONGITUDE           PIC  S9(003)V9(008).

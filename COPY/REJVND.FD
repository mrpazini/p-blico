@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : REJVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE REGISTROS REJEITADOS NA
+      *>                 IMPORTACAO DE VENDEDORES
+      *>----------------------------------------------------------------
+       FD  REJVND
+           LABEL RECORD STANDARD.
+
+       01  REJ-REGISTRO.
+           05  REJ-CODIGO              PIC  9(006).
+           05  REJ-CPF                 PIC  9(011).
+           05  REJ-NOME                PIC  X(040).
+           05  REJ-LATITUDE            PIC  S9(003)V9(008).
+           05  REJ-LONGITUDE           PIC  S9(003)V9(008).
+           05  REJ-MOTIVO              PIC  X(053).

@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : CADCLI.FD
+      *>DESCRICAO      : FD DO ARQUIVO DE CADASTRO DE CLIENTES
+      *>----------------------------------------------------------------
+       FD  CADCLI
+           LABEL RECORD STANDARD.
+
+       01  CLI-REGISTRO.
+           05  CLI-CODIGO              PIC  9(006).
+           05  CLI-NOME                PIC  X(040).
+           05  CLI-LATITUDE            PIC  S9(003)V9(008).
+           05  CLI-LONGITUDE           PIC  S9(003)V9(008).

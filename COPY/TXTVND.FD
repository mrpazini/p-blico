@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------------
+      *>COPYBOOK       : TXTVND.FD
+      *>DESCRICAO      : FD DO ARQUIVO TEXTO DE IMPORTACAO DE VENDEDORES
+      *>----------------------------------------------------------------
+       FD  TXTVND
+           LABEL RECORD STANDARD.
+
+       01  TVND-REGISTRO.
+           05  TVND-CODIGO             PIC  9(006).
+           05  TVND-CPF                PIC  9(011).
+           05  TVND-NOME               PIC  X(040).
+           05  TVND-LATITUDE           PIC  S9(003)V9(008).
+           05  TVND-LONGITUDE          PIC  S9(003)V9(008).

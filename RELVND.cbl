@@ -0,0 +1,191 @@
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *>----------------------------------------------------------------
+       PROGRAM-ID.     RELVND.
+       AUTHOR.         MILTON ROGERIO PAZINI.
+      *>----------------------------------------------------------------
+      *>SISTEMA        : TESTE PROGRAMACAO
+      *>PROGRAMA       : RELATORIO (LISTAGEM) DE VENDEDORES
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *>----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *>----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *>----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *>----------------------------------------------------------------
+       FILE-CONTROL.
+      *>----------------------------------------------------------------
+       COPY    "CADVND.SEL".
+       COPY    "LSTVND.SEL".
+
+      *>----------------------------------------------------------------
+       DATA DIVISION.
+      *>----------------------------------------------------------------
+       FILE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "CADVND.FD".
+       COPY    "LSTVND.FD".
+
+      *>----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "WSSVARS.LIB".
+
+           05  AX-EOF                  PIC  X(001)     VALUE   "N".
+               88  AX-FIM-CADVND                       VALUE   "S".
+
+       77  WS-PAGINA                   PIC  9(004)     VALUE   ZEROS.
+       77  WS-LINHAS-PAGINA            PIC  9(002)     VALUE   ZEROS.
+       77  WS-MAX-LINHAS               PIC  9(002)     VALUE   50.
+       77  WS-TOTAL-VENDEDORES         PIC  9(006)     VALUE   ZEROS.
+       77  WS-TOTAL-ATIVOS             PIC  9(006)     VALUE   ZEROS.
+       77  WS-TOTAL-INATIVOS           PIC  9(006)     VALUE   ZEROS.
+
+       01  WS-CAB-01.
+           05  FILLER                  PIC  X(040)     VALUE   SPACES.
+           05  FILLER                  PIC  X(042)     VALUE
+               "RELATORIO DE VENDEDORES - CADVND".
+           05  FILLER                  PIC  X(010)     VALUE
+               "Pagina: ".
+           05  WS-CAB-01-PAGINA        PIC  ZZZ9.
+
+       01  WS-CAB-02.
+           05  FILLER                  PIC  X(006)     VALUE
+               "Codigo".
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  FILLER                  PIC  X(014)     VALUE   "CPF".
+           05  FILLER                  PIC  X(001)     VALUE   SPACES.
+           05  FILLER                  PIC  X(040)     VALUE   "Nome".
+           05  FILLER                  PIC  X(001)     VALUE   SPACES.
+           05  FILLER                  PIC  X(013)     VALUE
+               "Latitude".
+           05  FILLER                  PIC  X(002)     VALUE   SPACES.
+           05  FILLER                  PIC  X(013)     VALUE
+               "Longitude".
+           05  FILLER                  PIC  X(002)     VALUE   SPACES.
+           05  FILLER                  PIC  X(008)     VALUE
+               "Situacao".
+
+       01  WS-DETALHE.
+           05  WS-DET-CODIGO           PIC  ZZZZZ9.
+           05  FILLER                  PIC  X(003)     VALUE   SPACES.
+           05  WS-DET-CPF              PIC  999.999.999.99.
+           05  FILLER                  PIC  X(001)     VALUE   SPACES.
+           05  WS-DET-NOME             PIC  X(040).
+           05  FILLER                  PIC  X(001)     VALUE   SPACES.
+           05  WS-DET-LATITUDE         PIC  ---9,99999999.
+           05  FILLER                  PIC  X(002)     VALUE   SPACES.
+           05  WS-DET-LONGITUDE        PIC  ---9,99999999.
+           05  FILLER                  PIC  X(002)     VALUE   SPACES.
+           05  WS-DET-SITUACAO         PIC  X(008).
+
+       01  WS-RODAPE.
+           05  FILLER                  PIC  X(025)
+                   VALUE   "Total de Vendedores.....:".
+           05  WS-ROD-TOTAL            PIC  ZZZ.ZZ9.
+
+       01  WS-RODAPE-02.
+           05  FILLER                  PIC  X(025)
+                   VALUE   "  Ativos................:".
+           05  WS-ROD-ATIVOS           PIC  ZZZ.ZZ9.
+
+       01  WS-RODAPE-03.
+           05  FILLER                  PIC  X(025)
+                   VALUE   "  Inativos..............:".
+           05  WS-ROD-INATIVOS         PIC  ZZZ.ZZ9.
+
+      *>----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------
+       R-INICIAL.
+      *>----------------------------------------------------------------
+           OPEN        INPUT       CADVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADVND! Status "
+                                   AX-STATUS
+                       GOBACK
+           END-IF
+
+           OPEN        OUTPUT      LSTVND
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir LSTVND! Status "
+                                   AX-STATUS
+                       CLOSE       CADVND
+                       GOBACK
+           END-IF
+
+           PERFORM     R-CABECALHO
+
+           PERFORM     UNTIL   AX-FIM-CADVND
+                       READ        CADVND      NEXT    AT END
+                                   SET         AX-FIM-CADVND  TO  TRUE
+                       NOT AT END
+                                   PERFORM     R-DETALHE
+                       END-READ
+           END-PERFORM
+
+           PERFORM     R-RODAPE
+
+           CLOSE       CADVND      LSTVND
+
+           GOBACK.
+
+      *>----------------------------------------------------------------
+       R-CABECALHO.
+      *>----------------------------------------------------------------
+           ADD         1                       TO  WS-PAGINA
+           MOVE        WS-PAGINA               TO  WS-CAB-01-PAGINA
+           WRITE       LIN-LSTVND  FROM    WS-CAB-01
+           WRITE       LIN-LSTVND  FROM    WS-CAB-02
+           MOVE        ZEROS                   TO  WS-LINHAS-PAGINA
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-DETALHE.
+      *>----------------------------------------------------------------
+           IF          WS-LINHAS-PAGINA NOT LESS WS-MAX-LINHAS
+                       PERFORM     R-CABECALHO
+           END-IF
+
+           MOVE        VND-CODIGO              TO  WS-DET-CODIGO
+           MOVE        VND-CPF                 TO  WS-DET-CPF
+           MOVE        VND-NOME                TO  WS-DET-NOME
+           MOVE        VND-LATITUDE            TO  WS-DET-LATITUDE
+           MOVE        VND-LONGITUDE           TO  WS-DET-LONGITUDE
+
+           IF          VND-SIT-ATIVO
+                       MOVE    "Ativo"          TO  WS-DET-SITUACAO
+                       ADD     1                TO  WS-TOTAL-ATIVOS
+           ELSE
+                       MOVE    "Inativo"        TO  WS-DET-SITUACAO
+                       ADD     1                TO  WS-TOTAL-INATIVOS
+           END-IF
+
+           WRITE       LIN-LSTVND  FROM    WS-DETALHE
+
+           ADD         1                       TO  WS-LINHAS-PAGINA
+           ADD         1                       TO  WS-TOTAL-VENDEDORES
+
+           EXIT.
+
+      *>----------------------------------------------------------------
+       R-RODAPE.
+      *>----------------------------------------------------------------
+           MOVE        WS-TOTAL-VENDEDORES     TO  WS-ROD-TOTAL
+           MOVE        WS-TOTAL-ATIVOS         TO  WS-ROD-ATIVOS
+           MOVE        WS-TOTAL-INATIVOS       TO  WS-ROD-INATIVOS
+           WRITE       LIN-LSTVND  FROM    SPACES
+           WRITE       LIN-LSTVND  FROM    WS-RODAPE
+           WRITE       LIN-LSTVND  FROM    WS-RODAPE-02
+           WRITE       LIN-LSTVND  FROM    WS-RODAPE-03
+
+           EXIT.
+
+      *>----------------------------------------------------------------

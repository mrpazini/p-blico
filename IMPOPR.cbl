@@ -0,0 +1,129 @@
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *>----------------------------------------------------------------
+       PROGRAM-ID.     IMPOPR.
+       AUTHOR.         MILTON ROGERIO PAZINI.
+      *>----------------------------------------------------------------
+      *>SISTEMA        : TESTE PROGRAMACAO
+      *>PROGRAMA       : IMPORTACAO DOS PERFIS DE ACESSO DOS OPERADORES
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *>----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *>----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *>----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *>----------------------------------------------------------------
+       FILE-CONTROL.
+      *>----------------------------------------------------------------
+       COPY    "TXTOPR.SEL".
+       COPY    "CADOPR.SEL".
+
+      *>----------------------------------------------------------------
+       DATA DIVISION.
+      *>----------------------------------------------------------------
+       FILE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "TXTOPR.FD".
+       COPY    "CADOPR.FD".
+
+      *>----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *>----------------------------------------------------------------
+       COPY    "WSSVARS.LIB".
+
+           05  AX-EOF                  PIC  X(001)     VALUE   "N".
+               88  AX-FIM                              VALUE   "S".
+
+       77  WS-IMP-LIDOS                PIC  9(006)     VALUE   ZEROS.
+       77  WS-IMP-GRAVADOS             PIC  9(006)     VALUE   ZEROS.
+
+      *>----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------
+       R-INICIAL.
+      *>----------------------------------------------------------------
+           OPEN        INPUT       TXTOPR
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir o Arquivo Texto de"
+                                   " Perfis! Status " AX-STATUS
+                       GOBACK
+           END-IF
+
+           OPEN        I-O         CADOPR
+           IF          AX-STATUS EQUAL "35"
+                       OPEN        OUTPUT      CADOPR
+                       CLOSE       CADOPR
+                       OPEN        I-O         CADOPR
+           END-IF
+           IF          AX-STATUS NOT EQUAL "00"
+                       DISPLAY     "Erro ao Abrir CADOPR! Status "
+                                   AX-STATUS
+                       CLOSE       TXTOPR
+                       GOBACK
+           END-IF
+
+           PERFORM     UNTIL   AX-FIM
+                       READ        TXTOPR      NEXT    AT END
+                                   SET     AX-FIM  TO  TRUE
+                       NOT AT END
+                                   PERFORM R-GRAVA-PERFIL
+                       END-READ
+           END-PERFORM
+
+           DISPLAY     "Perfis Lidos....: " WS-IMP-LIDOS
+           DISPLAY     "Perfis Gravados..: " WS-IMP-GRAVADOS
+
+           CLOSE       TXTOPR      CADOPR
+
+           GOBACK.
+
+      *>----------------------------------------------------------------
+       R-GRAVA-PERFIL.
+      *>----------------------------------------------------------------
+           ADD         1                       TO  WS-IMP-LIDOS
+
+           MOVE        TOPR-CODIGO             TO  OPR-CODIGO
+           MOVE        TOPR-NOME               TO  OPR-NOME
+
+           IF          TOPR-PERM-INCLUSAO     EQUAL "S"
+                       MOVE    "S"     TO  OPR-PERM-INCLUSAO
+           ELSE
+                       MOVE    "N"     TO  OPR-PERM-INCLUSAO
+           END-IF
+
+           IF          TOPR-PERM-ALTERACAO    EQUAL "S"
+                       MOVE    "S"     TO  OPR-PERM-ALTERACAO
+           ELSE
+                       MOVE    "N"     TO  OPR-PERM-ALTERACAO
+           END-IF
+
+           IF          TOPR-PERM-EXCLUSAO     EQUAL "S"
+                       MOVE    "S"     TO  OPR-PERM-EXCLUSAO
+           ELSE
+                       MOVE    "N"     TO  OPR-PERM-EXCLUSAO
+           END-IF
+
+           IF          TOPR-PERM-IMPORTACAO   EQUAL "S"
+                       MOVE    "S"     TO  OPR-PERM-IMPORTACAO
+           ELSE
+                       MOVE    "N"     TO  OPR-PERM-IMPORTACAO
+           END-IF
+
+           IF          TOPR-PERM-CONSULTA     EQUAL "S"
+                       MOVE    "S"     TO  OPR-PERM-CONSULTA
+           ELSE
+                       MOVE    "N"     TO  OPR-PERM-CONSULTA
+           END-IF
+
+           WRITE       OPR-REGISTRO    INVALID KEY
+                       REWRITE     OPR-REGISTRO
+
+           ADD         1                       TO  WS-IMP-GRAVADOS
+
+           EXIT.
